@@ -50,31 +50,36 @@
 
          SELECT LAX1-FILE
              ASSIGN TO 'PR4F22-LAX1.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LAX1-FILE-STATUS.
 
       *
 
          SELECT SEA1-FILE
              ASSIGN TO 'PR4F22-SEA1.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SEA1-FILE-STATUS.
 
       *
 
          SELECT SLC1-FILE
              ASSIGN TO 'PR4F-SLC1.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SLC1-FILE-STATUS.
 
       *
 
          SELECT SLC2-FILE
              ASSIGN TO 'PR4F22-SLC2.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SLC2-FILE-STATUS.
 
       *
 
          SELECT ERROR-FILE
              ASSIGN TO 'ERROR.TXT'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ERROR-FILE-STATUS.
 
       *
 
@@ -94,6 +99,39 @@
              ASSIGN TO 'INENTORY-REPORT.TXT'
              ORGANIZATION IS LINE SEQUENTIAL.
 
+      *
+
+         SELECT VENDOR-FILE
+             ASSIGN TO 'VENDOR-MASTER.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS VENDOR-FILE-STATUS.
+
+      *
+
+         SELECT EXCEPTION-FILE
+             ASSIGN TO 'EXCEPTION.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+      *
+
+         SELECT PRODUCT-FILE
+             ASSIGN TO 'PRODUCT-MASTER.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PRODUCT-FILE-STATUS.
+
+      *
+
+         SELECT HISTORY-FILE
+             ASSIGN TO 'PR4-HISTORY.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS HISTORY-FILE-STATUS.
+
+      *
+
+         SELECT NEW-HISTORY-FILE
+             ASSIGN TO 'PR4-HISTORY-NEW.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
       *
 
        DATA DIVISION.
@@ -245,6 +283,57 @@
 
        01 REPORT-LINE                PIC X(81).
 
+      *
+
+       FD VENDOR-FILE
+         RECORD CONTAINS 16 CHARACTERS.
+
+       01 VENDOR-MASTER-REC.
+         05 VM-VENDOR-ID                 PIC A(1).
+         05 VM-VENDOR-NAME               PIC X(15).
+
+      *
+
+       FD EXCEPTION-FILE
+         RECORD CONTAINS 41 CHARACTERS.
+
+       01 EXCEPTION-REC.
+         05 EX-WAREHOUSE-ID              PIC X(4).
+         05 EX-VENDOR-ID                 PIC A(1).
+         05 EX-PRODUCT-ID                PIC X(3).
+         05 EX-REASON                    PIC X(20).
+         05 EX-BAD-VALUE                 PIC X(13).
+
+      *
+
+       FD PRODUCT-FILE
+         RECORD CONTAINS 3 CHARACTERS.
+
+       01 PRODUCT-MASTER-REC.
+         05 PM-PRODUCT-ID                PIC X(3).
+
+      *
+
+       FD HISTORY-FILE
+         RECORD CONTAINS 21 CHARACTERS.
+
+       01 HISTORY-REC.
+         05 HIST-TYPE                    PIC X(1).
+         05 HIST-ID                      PIC X(4).
+         05 HIST-WAREHOUSE               PIC X(4).
+         05 HIST-AMOUNT                  PIC S9(10)V99.
+
+      *
+
+       FD NEW-HISTORY-FILE
+         RECORD CONTAINS 21 CHARACTERS.
+
+       01 NEW-HISTORY-REC.
+         05 NHIST-TYPE                   PIC X(1).
+         05 NHIST-ID                     PIC X(4).
+         05 NHIST-WAREHOUSE              PIC X(4).
+         05 NHIST-AMOUNT                 PIC S9(10)V99.
+
       *
 
        WORKING-STORAGE SECTION.
@@ -253,6 +342,28 @@
          05 EOF-FLAG                     PIC X VALUE SPACE.
              88 MORE-RECORDS                   VALUE 'Y'.
              88 NO-MORE-RECORDS                VALUE 'N'.
+         05 VENDOR-FILE-EOF-FLAG          PIC X VALUE SPACE.
+             88 MORE-VENDOR-RECORDS            VALUE 'Y'.
+             88 NO-MORE-VENDOR-RECORDS         VALUE 'N'.
+         05 PRODUCT-FILE-EOF-FLAG         PIC X VALUE SPACE.
+             88 MORE-PRODUCT-RECORDS           VALUE 'Y'.
+             88 NO-MORE-PRODUCT-RECORDS        VALUE 'N'.
+         05 PRODUCT-ID-VALID-FLAG         PIC X VALUE 'N'.
+             88 PRODUCT-ID-VALID               VALUE 'Y'.
+             88 PRODUCT-ID-INVALID             VALUE 'N'.
+         05 VENDOR-FILE-STATUS            PIC XX VALUE SPACE.
+         05 PRODUCT-FILE-STATUS           PIC XX VALUE SPACE.
+         05 LAX1-FILE-STATUS              PIC XX VALUE SPACE.
+         05 SEA1-FILE-STATUS              PIC XX VALUE SPACE.
+         05 SLC1-FILE-STATUS              PIC XX VALUE SPACE.
+         05 SLC2-FILE-STATUS              PIC XX VALUE SPACE.
+         05 ERROR-FILE-STATUS             PIC XX VALUE SPACE.
+         05 HISTORY-FILE-STATUS           PIC XX VALUE SPACE.
+         05 HISTORY-FILE-EOF-FLAG         PIC X VALUE SPACE.
+             88 MORE-HISTORY-RECORDS           VALUE 'Y'.
+             88 NO-MORE-HISTORY-RECORDS        VALUE 'N'.
+         05 RESTART-FLAG                  PIC X VALUE 'N'.
+             88 RESTARTING-FROM-SPLIT-FILES    VALUE 'Y'.
          05 FIRST-RECORD                 PIC X VALUE 'Y'.
          05 SUB                          PIC 9.
 
@@ -260,7 +371,19 @@
 
        01 REPORT-FIELDS.
          05 PROPER-SPACING               PIC  9 VALUE 1.
-         05 ERROR-COUNT                  PIC S9 VALUE 0.
+         05 ERROR-COUNT                  PIC S9(5) VALUE 0.
+         05 EXCEPTION-COUNT              PIC S9(5) VALUE 0.
+
+      *
+
+       01 CONTROL-TOTALS.
+         05 WS-INPUT-COUNT               PIC 9(6) VALUE 0.
+         05 WS-LAX1-COUNT                PIC 9(6) VALUE 0.
+         05 WS-SEA1-COUNT                PIC 9(6) VALUE 0.
+         05 WS-SLC1-COUNT                PIC 9(6) VALUE 0.
+         05 WS-SLC2-COUNT                PIC 9(6) VALUE 0.
+         05 WS-OUTPUT-TOTAL              PIC 9(6) VALUE 0.
+         05 WS-WRITE-FAIL-COUNT          PIC 9(6) VALUE 0.
 
       *
 
@@ -283,7 +406,7 @@
          05 FILLER                       PIC X(13) VALUE SPACE.
          05                              PIC X(14) VALUE
                                              'TOTAL ERRORS: '.
-         05 EF-ERROR-COUNT               PIC 99.
+         05 EF-ERROR-COUNT               PIC 9(5).
 
       *
 
@@ -292,23 +415,45 @@
          05 TF-VENDOR-COST               PIC S9(9)V99.
          05 TF-WAREHOUSE-COST            PIC S9(10)V99.
          05 TF-GRAND-TOTAL-COST          PIC S9(11)V99.
+         05 TF-UTAH-TOTAL-COST           PIC S9(11)V99.
 
       *
 
       ***********************TABLE*************************
 
-       01 VENDOR-NAME.
-         05 PIC X(16)        VALUE 'MMad Hatter Oils'.
-         05 PIC X(16)        VALUE 'PPure Creams'.
-         05 PIC X(16)        VALUE 'CCheebs Herbs'.
+       01 WS-VENDOR-COUNT                  PIC 9(3) VALUE 0.
 
-      *
+       01 VENDOR-TABLE.
+         05 VENDOR-ENTRY OCCURS 1 TO 100 TIMES
+                 DEPENDING ON WS-VENDOR-COUNT
+                 INDEXED BY VENDOR-INDEX.
+             10 VEND-ID                  PIC A(1).
+             10 VEND-NAME                PIC X(15).
+
+      *****************************************************
+
+       01 WS-PRODUCT-COUNT                 PIC 9(4) VALUE 0.
 
-       01 VENDOR-TABLE REDEFINES
-             VENDOR-NAME OCCURS 3 TIMES INDEXED
-                 BY VENDOR-INDEX.
-         05 VEND-ID                      PIC A(1).
-         05 VEND-NAME                    PIC X(15).
+       01 PRODUCT-TABLE.
+         05 PRODUCT-ENTRY OCCURS 1 TO 500 TIMES
+                 DEPENDING ON WS-PRODUCT-COUNT
+                 INDEXED BY PRODUCT-INDEX.
+             10 PROD-ID                  PIC X(3).
+
+      *****************************************************
+
+       01 WS-HISTORY-COUNT                 PIC 9(4) VALUE 0.
+
+       01 HISTORY-TABLE.
+         05 HISTORY-ENTRY OCCURS 1 TO 200 TIMES
+                 DEPENDING ON WS-HISTORY-COUNT
+                 INDEXED BY HISTORY-INDEX.
+             10 HIST-TBL-TYPE             PIC X(1).
+             10 HIST-TBL-ID               PIC X(4).
+             10 HIST-TBL-WAREHOUSE        PIC X(4).
+             10 HIST-TBL-AMOUNT           PIC S9(10)V99.
+
+       01 WS-PRIOR-AMOUNT                  PIC S9(10)V99 VALUE 0.
 
       *****************************************************
 
@@ -335,7 +480,7 @@
          05                          PIC X(16) VALUE
                                          'INVENTORY REPORT'.
          05 FILLER                   PIC X(11) VALUE SPACE.
-         05                          PIC X(4) VALUE 'UTAH'.
+         05                          PIC X(4) VALUE 'ALL '.
          05 FILLER                   PIC X(17) VALUE SPACE.
 
       *
@@ -422,34 +567,50 @@
       *
 
        01 VENDOR-TOTAL-LINE.
-         05 FILLER                   PIC X(12) VALUE SPACE.
+         05 FILLER                   PIC X(6) VALUE SPACE.
          05                          PIC X(18) VALUE
                                       'TOTAL FOR VENDOR: '.
          05 VENDOR-TOTAL-NAME        PIC X(15).
-         05 FILLER                   PIC X(10) VALUE SPACE.
+         05 FILLER                   PIC X(4) VALUE SPACE.
          05 VENDOR-TOTAL-COST        PIC $Z,ZZZ,ZZZ.99.
-         05 FILLER                   PIC X(12) VALUE SPACE. 
+         05 FILLER                   PIC X(1) VALUE SPACE.
+         05                          PIC X(11) VALUE
+                                      'PRIOR PER: '.
+         05 VENDOR-PRIOR-COST        PIC $Z,ZZZ,ZZZ.99.
 
       *
 
        01 WAREHOUSE-TOTAL-LINE.
-         05 FILLER                   PIC X(9) VALUE SPACE.
+         05 FILLER                   PIC X(4) VALUE SPACE.
          05                          PIC X(21) VALUE
                                      'TOTAL FOR WAREHOUSE: '.
          05 WAREHOUSE-TOTAL-NAME     PIC X(16).
-         05 FILLER                   PIC X(7) VALUE SPACE.
+         05 FILLER                   PIC X(2) VALUE SPACE.
          05 WAREHOUSE-TOTAL-COST     PIC $Z,ZZZ,ZZZ.99.
-         05 FILLER                   PIC X(12) VALUE SPACE.
+         05 FILLER                   PIC X(1) VALUE SPACE.
+         05                          PIC X(11) VALUE
+                                     'PRIOR PER: '.
+         05 WAREHOUSE-PRIOR-COST     PIC $Z,ZZZ,ZZZ.99.
 
       *
 
-       01 GRAND-TOTAL-LINE.
+       01 UTAH-TOTAL-LINE.
          05 FILLER                   PIC X(17) VALUE SPACE.
          05                          PIC X(13) VALUE
-                                         'GRAND TOTAL: '.
+                                         'UTAH TOTAL:  '.
          05                          PIC X(4) VALUE 'UTAH'.
          05 FILLER                   PIC X(18) VALUE SPACE.
-         05 GRAND-TOTAL-COST         PIC $Z,ZZZ,ZZZ,ZZZ.99.
+         05 UTAH-TOTAL-COST          PIC $Z,ZZZ,ZZZ,ZZZ.99.
+
+      *
+
+       01 COMPANY-TOTAL-LINE.
+         05 FILLER                   PIC X(17) VALUE SPACE.
+         05                          PIC X(13) VALUE
+                                         'GRAND TOTAL: '.
+         05                          PIC X(4) VALUE 'ALL '.
+         05 FILLER                   PIC X(18) VALUE SPACE.
+         05 COMPANY-TOTAL-COST       PIC $Z,ZZZ,ZZZ,ZZZ.99.
 
       *
 
@@ -459,19 +620,277 @@
                                          'ERROR TOTAL: '.
          05 FILLER                   PIC X(34) VALUE SPACE.
          05 ERROR-TOTAL              PIC ZZ9.
-      
+
+      *
+
+       01 CONTROL-TOTAL-LINE.
+         05 FILLER                   PIC X(13) VALUE SPACE.
+         05                          PIC X(13) VALUE
+                                         'RECORDS IN: '.
+         05 CT-INPUT-COUNT           PIC ZZZ,ZZ9.
+         05 FILLER                   PIC X(3) VALUE SPACE.
+         05                          PIC X(13) VALUE
+                                         'RECORDS OUT: '.
+         05 CT-OUTPUT-TOTAL          PIC ZZZ,ZZ9.
+         05 FILLER                   PIC X(3) VALUE SPACE.
+         05 CT-RECONCILE-MSG         PIC X(16).
+
+      *
+
+       01 ERROR-DETAIL-HEADING.
+         05 FILLER                   PIC X(30) VALUE SPACE.
+         05                          PIC X(16) VALUE
+                                         'REJECTED RECORDS'.
+         05 FILLER                   PIC X(35) VALUE SPACE.
+
+      *
+
+       01 ERROR-DETAIL-COLUMN-HEADING.
+         05 FILLER                   PIC X(8) VALUE SPACE.
+         05                          PIC X(9) VALUE 'WAREHOUSE'.
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05                          PIC X(6) VALUE 'VENDOR'.
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05                          PIC X(7) VALUE 'PRODUCT'.
+         05 FILLER                   PIC X(39) VALUE SPACE.
+
+      *
+
+       01 ERROR-DETAIL-LINE.
+         05 FILLER                   PIC X(8) VALUE SPACE.
+         05 ED-WAREHOUSE-ID          PIC X(9).
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05 ED-VENDOR-ID             PIC X(6).
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05 ED-PRODUCT-ID            PIC X(7).
+         05 FILLER                   PIC X(39) VALUE SPACE.
+
+      *
+
+       01 EXCEPTION-HEADING.
+         05 FILLER                   PIC X(28) VALUE SPACE.
+         05                          PIC X(21) VALUE
+                                         'VALIDATION EXCEPTIONS'.
+         05 FILLER                   PIC X(32) VALUE SPACE.
+
+      *
+
+       01 EXCEPTION-COLUMN-HEADING.
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05                          PIC X(9) VALUE 'WAREHOUSE'.
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05                          PIC X(6) VALUE 'VENDOR'.
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05                          PIC X(7) VALUE 'PRODUCT'.
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05                          PIC X(6) VALUE 'REASON'.
+         05 FILLER                   PIC X(15) VALUE SPACE.
+         05                          PIC X(9) VALUE 'BAD VALUE'.
+         05 FILLER                   PIC X(11) VALUE SPACE.
+
+      *
+
+       01 EXCEPTION-LINE.
+         05 FILLER                   PIC X(6) VALUE SPACE.
+         05 EXC-WAREHOUSE-ID         PIC X(9).
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05 EXC-VENDOR-ID            PIC X(6).
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05 EXC-PRODUCT-ID           PIC X(7).
+         05 FILLER                   PIC X(4) VALUE SPACE.
+         05 EXC-REASON               PIC X(20).
+         05 FILLER                   PIC X(1) VALUE SPACE.
+         05 EXC-BAD-VALUE            PIC X(13).
+         05 FILLER                   PIC X(7) VALUE SPACE.
+
       *
 
        PROCEDURE DIVISION.
 
        100-PRINT-REPORT.
-         PERFORM 110-MAIN-MODULE
+         PERFORM 105-LOAD-VENDOR-TABLE
+         PERFORM 106-LOAD-PRODUCT-TABLE
+         PERFORM 109-LOAD-HISTORY-TABLE
+         PERFORM 107-CHECK-RESTART-POINT
+
+         IF NOT RESTARTING-FROM-SPLIT-FILES
+             PERFORM 110-MAIN-MODULE
+         END-IF
+
+         PERFORM 111-MERGE-SPLIT-FILES
          PERFORM 115-HOUSEKEEPING
          PERFORM 125-READ-FILE
          PERFORM 500-FINAL-ROUTINE
 
        .
 
+       107-CHECK-RESTART-POINT.
+
+      *    A prior run may have already produced the warehouse-split
+      *    files (LAX1/SEA1/SLC1/SLC2/ERROR) and abended before the
+      *    MERGE step finished (e.g. UTAH-FILE locked by another
+      *    process during the MERGE itself). If all five split files
+      *    are already on disk, skip straight to re-merging them
+      *    instead of re-sorting/re-splitting VIBES-FILE from scratch.
+      *    UTAH-FILE itself is not used as the checkpoint since it is
+      *    the very output the failing MERGE step may not have
+      *    produced.
+
+         OPEN INPUT LAX1-FILE, SEA1-FILE, SLC1-FILE, SLC2-FILE,
+                    ERROR-FILE
+
+         IF LAX1-FILE-STATUS = '00' AND SEA1-FILE-STATUS = '00'
+             AND SLC1-FILE-STATUS = '00' AND SLC2-FILE-STATUS = '00'
+             AND ERROR-FILE-STATUS = '00'
+             MOVE 'Y' TO RESTART-FLAG
+         ELSE
+             MOVE 'N' TO RESTART-FLAG
+         END-IF
+
+         IF LAX1-FILE-STATUS = '00'
+             CLOSE LAX1-FILE
+         END-IF
+         IF SEA1-FILE-STATUS = '00'
+             CLOSE SEA1-FILE
+         END-IF
+         IF SLC1-FILE-STATUS = '00'
+             CLOSE SLC1-FILE
+         END-IF
+         IF SLC2-FILE-STATUS = '00'
+             CLOSE SLC2-FILE
+         END-IF
+         IF ERROR-FILE-STATUS = '00'
+             CLOSE ERROR-FILE
+         END-IF
+
+         IF RESTARTING-FROM-SPLIT-FILES
+             PERFORM 108-COUNT-ERROR-FILE
+         END-IF
+
+       .
+
+       108-COUNT-ERROR-FILE.
+
+      *    On restart the warehouse-split loop that normally counts
+      *    ERROR-FILE as it writes it does not run, so recount the
+      *    error records already on disk from the prior run.
+
+         MOVE ZERO TO ERROR-COUNT
+
+         OPEN INPUT ERROR-FILE
+
+         MOVE SPACE TO EOF-FLAG
+
+         PERFORM UNTIL NO-MORE-RECORDS
+             READ ERROR-FILE
+                 AT END
+                     MOVE 'N' TO EOF-FLAG
+                 NOT AT END
+                     ADD 1 TO ERROR-COUNT
+             END-READ
+         END-PERFORM
+
+         CLOSE ERROR-FILE
+
+       .
+
+       105-LOAD-VENDOR-TABLE.
+
+         OPEN INPUT VENDOR-FILE
+
+         IF VENDOR-FILE-STATUS NOT = '00'
+             DISPLAY 'VENDOR-MASTER.TXT COULD NOT BE OPENED - STATUS '
+                 VENDOR-FILE-STATUS
+             STOP RUN
+         END-IF
+
+         PERFORM UNTIL NO-MORE-VENDOR-RECORDS
+             READ VENDOR-FILE
+                 AT END
+                     MOVE 'N' TO VENDOR-FILE-EOF-FLAG
+                 NOT AT END
+                     IF WS-VENDOR-COUNT < 100
+                         ADD 1 TO WS-VENDOR-COUNT
+                         MOVE VM-VENDOR-ID TO
+                             VEND-ID (WS-VENDOR-COUNT)
+                         MOVE VM-VENDOR-NAME TO
+                             VEND-NAME (WS-VENDOR-COUNT)
+                     ELSE
+                         DISPLAY 'VENDOR-MASTER.TXT EXCEEDS TABLE '
+                             'CAPACITY - REMAINING RECORDS IGNORED'
+                         MOVE 'N' TO VENDOR-FILE-EOF-FLAG
+                     END-IF
+             END-READ
+         END-PERFORM
+
+         CLOSE VENDOR-FILE
+
+       .
+
+       106-LOAD-PRODUCT-TABLE.
+
+         OPEN INPUT PRODUCT-FILE
+
+         IF PRODUCT-FILE-STATUS NOT = '00'
+             DISPLAY 'PRODUCT-MASTER.TXT COULD NOT BE OPENED - STATUS '
+                 PRODUCT-FILE-STATUS
+             STOP RUN
+         END-IF
+
+         PERFORM UNTIL NO-MORE-PRODUCT-RECORDS
+             READ PRODUCT-FILE
+                 AT END
+                     MOVE 'N' TO PRODUCT-FILE-EOF-FLAG
+                 NOT AT END
+                     IF WS-PRODUCT-COUNT < 500
+                         ADD 1 TO WS-PRODUCT-COUNT
+                         MOVE PM-PRODUCT-ID TO
+                             PROD-ID (WS-PRODUCT-COUNT)
+                     ELSE
+                         DISPLAY 'PRODUCT-MASTER.TXT EXCEEDS TABLE '
+                             'CAPACITY - REMAINING RECORDS IGNORED'
+                         MOVE 'N' TO PRODUCT-FILE-EOF-FLAG
+                     END-IF
+             END-READ
+         END-PERFORM
+
+         CLOSE PRODUCT-FILE
+
+       .
+
+       109-LOAD-HISTORY-TABLE.
+
+         OPEN INPUT HISTORY-FILE
+
+         IF HISTORY-FILE-STATUS = '00'
+             PERFORM UNTIL NO-MORE-HISTORY-RECORDS
+                 READ HISTORY-FILE
+                     AT END
+                         MOVE 'N' TO HISTORY-FILE-EOF-FLAG
+                     NOT AT END
+                         IF WS-HISTORY-COUNT < 200
+                             ADD 1 TO WS-HISTORY-COUNT
+                             MOVE HIST-TYPE TO
+                                 HIST-TBL-TYPE (WS-HISTORY-COUNT)
+                             MOVE HIST-ID TO
+                                 HIST-TBL-ID (WS-HISTORY-COUNT)
+                             MOVE HIST-WAREHOUSE TO
+                                 HIST-TBL-WAREHOUSE (WS-HISTORY-COUNT)
+                             MOVE HIST-AMOUNT TO
+                                 HIST-TBL-AMOUNT (WS-HISTORY-COUNT)
+                         ELSE
+                             DISPLAY 'PR4-HISTORY.TXT EXCEEDS TABLE '
+                                 'CAPACITY - REMAINING RECORDS IGNORED'
+                             MOVE 'N' TO HISTORY-FILE-EOF-FLAG
+                         END-IF
+                 END-READ
+             END-PERFORM
+
+             CLOSE HISTORY-FILE
+         END-IF
+
+       .
+
        110-MAIN-MODULE.
 
          SORT SORT-MERGE-FILE
@@ -497,23 +916,57 @@
                  AT END
                      MOVE 'N' TO EOF-FLAG
                  NOT AT END
+                     ADD 1 TO WS-INPUT-COUNT
+                     PERFORM 137-VALIDATE-PRODUCT-ID
                      EVALUATE TRUE
+                         WHEN PRODUCT-ID-INVALID
+                             MOVE SORTED-VIBES-REC TO ERROR-REC
+                                 WRITE ERROR-REC
+                             IF ERROR-FILE-STATUS = '00'
+                                 ADD 1 TO ERROR-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                          WHEN SVR-WAREHOUSE-ID = 'LAX1'
                              MOVE SORTED-VIBES-REC TO LAX1-REC
                                  WRITE LAX1-REC
+                             IF LAX1-FILE-STATUS = '00'
+                                 ADD 1 TO WS-LAX1-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                          WHEN SVR-WAREHOUSE-ID = 'SEA1'
                              MOVE SORTED-VIBES-REC TO SEA1-REC
                                  WRITE SEA1-REC
+                             IF SEA1-FILE-STATUS = '00'
+                                 ADD 1 TO WS-SEA1-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                          WHEN SVR-WAREHOUSE-ID = 'SLC1'
                              MOVE SORTED-VIBES-REC TO SLC1-REC
                                  WRITE SLC1-REC
+                             IF SLC1-FILE-STATUS = '00'
+                                 ADD 1 TO WS-SLC1-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                          WHEN SVR-WAREHOUSE-ID = 'SLC2'
                              MOVE SORTED-VIBES-REC TO SLC2-REC
                                  WRITE SLC2-REC
+                             IF SLC2-FILE-STATUS = '00'
+                                 ADD 1 TO WS-SLC2-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                          WHEN OTHER
                              MOVE SORTED-VIBES-REC TO ERROR-REC
                                  WRITE ERROR-REC
-                             ADD 1 TO ERROR-COUNT
+                             IF ERROR-FILE-STATUS = '00'
+                                 ADD 1 TO ERROR-COUNT
+                             ELSE
+                                 ADD 1 TO WS-WRITE-FAIL-COUNT
+                             END-IF
                      END-EVALUATE
              END-READ
          END-PERFORM
@@ -529,25 +982,57 @@
 
       *
 
-         MOVE SPACE TO EOF-FLAG
+         PERFORM 112-RECONCILE-COUNTS
+
+       .
+
+      *
+
+       111-MERGE-SPLIT-FILES.
+
+      *    Runs on both the fresh-run and restart paths so a prior
+      *    abend during the MERGE itself (e.g. UTAH-FILE locked) gets
+      *    retried even when the split step above was skipped because
+      *    it already completed.
 
          MERGE SORT-MERGE-FILE
              ON ASCENDING KEY SR-WAREHOUSE-ID,
                               SR-VENDOR-ID,
                               SR-PRODUCT-ID
-             USING SLC1-FILE,
+             USING LAX1-FILE,
+                   SEA1-FILE,
+                   SLC1-FILE,
                    SLC2-FILE
              GIVING UTAH-FILE
 
        .
 
+      *
+
+       112-RECONCILE-COUNTS.
+
+         ADD WS-LAX1-COUNT, WS-SEA1-COUNT, WS-SLC1-COUNT,
+             WS-SLC2-COUNT, ERROR-COUNT GIVING WS-OUTPUT-TOTAL
+
+       .
+
       *
 
 
        115-HOUSEKEEPING.
 
+      *    EOF-FLAG is reset here unconditionally (not just in
+      *    110-MAIN-MODULE) so 125-READ-FILE's pre-test loop always
+      *    starts clean, even on restart when 110-MAIN-MODULE and its
+      *    108-COUNT-ERROR-FILE call (which also uses EOF-FLAG) are
+      *    the last things to have touched it.
+
+         MOVE SPACE TO EOF-FLAG
+
          OPEN INPUT  UTAH-FILE
-              OUTPUT INVENTORY-REPORT
+              OUTPUT INVENTORY-REPORT,
+                     EXCEPTION-FILE,
+                     NEW-HISTORY-FILE
 
          ACCEPT WS-CURRENT-DATE FROM DATE
 
@@ -577,9 +1062,7 @@
                  AT END
                      MOVE 'N' TO EOF-FLAG
                  NOT AT END
-                  IF UR-WAREHOUSE-ID = 'SLC1' OR 'SLC2'
                      PERFORM 130-PROCESS-RECORD
-                  END-IF
              END-READ
          END-PERFORM
 
@@ -624,24 +1107,51 @@
          
          SET VENDOR-INDEX TO 1
 
-         SEARCH VENDOR-TABLE
+         SEARCH VENDOR-ENTRY
              AT END
                 MOVE 'INVALID' TO  VENDOR-ID,
                                    VENDOR-TOTAL-NAME
              WHEN UR-VENDOR-ID = VEND-ID (VENDOR-INDEX)
-                 MOVE VENDOR-NAME TO VENDOR-ID,
+                 MOVE VEND-NAME (VENDOR-INDEX) TO VENDOR-ID,
                                      VENDOR-TOTAL-NAME
          END-SEARCH
 
 
        .
 
+       137-VALIDATE-PRODUCT-ID.
+
+         MOVE 'N' TO PRODUCT-ID-VALID-FLAG
+
+         SET PRODUCT-INDEX TO 1
+
+         SEARCH PRODUCT-ENTRY
+             AT END
+                 CONTINUE
+             WHEN SVR-PRODUCT-ID = PROD-ID (PRODUCT-INDEX)
+                 MOVE 'Y' TO PRODUCT-ID-VALID-FLAG
+         END-SEARCH
+
+       .
+
        140-WAREHOUSE-HEADING-ROUTINE.
 
       
          MOVE UR-WAREHOUSE-ID TO WAREHOUSE-ID
 
          EVALUATE TRUE
+             WHEN WAREHOUSE-ID = 'LAX1'
+                 MOVE 'LOS ANGELES WHSE' TO WAREHOUSE-ID,
+                                       WAREHOUSE-TOTAL-NAME
+                 MOVE WAREHOUSE-HEADER TO REPORT-LINE
+                 WRITE REPORT-LINE FROM WAREHOUSE-HEADER
+                     AFTER ADVANCING 2 LINES
+             WHEN WAREHOUSE-ID = 'SEA1'
+                 MOVE 'SEATTLE WHSE' TO WAREHOUSE-ID,
+                                       WAREHOUSE-TOTAL-NAME
+                 MOVE WAREHOUSE-HEADER TO REPORT-LINE
+                 WRITE REPORT-LINE FROM WAREHOUSE-HEADER
+                     AFTER ADVANCING 2 LINES
              WHEN WAREHOUSE-ID = 'SLC1'
                  MOVE 'UTAH WAREHOUSE 1' TO WAREHOUSE-ID,
                                        WAREHOUSE-TOTAL-NAME
@@ -673,13 +1183,11 @@
        150-DATA-VALIDATION.
 
          PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 5
-             EVALUATE TRUE
-                 WHEN SUB = 1
-                     MOVE UR-PRODUCT-NAME(SUB) TO DL-PRODUCT-NAME,
-                                                  PRODUCT-TOTAL-NAME
-                 WHEN OTHER
-                     MOVE SPACES TO DL-PRODUCT-NAME, 
-             END-EVALUATE
+             MOVE UR-PRODUCT-NAME(SUB) TO DL-PRODUCT-NAME
+
+             IF SUB = 1
+                 MOVE UR-PRODUCT-NAME(SUB) TO PRODUCT-TOTAL-NAME
+             END-IF
 
          MOVE UR-PRODUCT-ID TO DL-PRODUCT-ID
 
@@ -696,6 +1204,9 @@
                  MOVE 'Sample' TO DL-PRODUCT-SIZE
              WHEN OTHER
                  MOVE 'BAD' TO DL-PRODUCT-SIZE
+                 MOVE 'INVALID SIZE' TO EX-REASON
+                 MOVE UR-PRODUCT-SIZE(SUB) TO EX-BAD-VALUE
+                 PERFORM 152-LOG-EXCEPTION
          END-EVALUATE
 
          EVALUATE UR-PRODUCT-TYPE(SUB)
@@ -703,12 +1214,18 @@
                  MOVE 'Cream' TO DL-PRODUCT-TYPE
              WHEN 'O'
                  MOVE 'Oil' TO DL-PRODUCT-TYPE
-             WHEN OTHER 
+             WHEN OTHER
                  MOVE 'BAD' TO DL-PRODUCT-TYPE
+                 MOVE 'INVALID TYPE' TO EX-REASON
+                 MOVE UR-PRODUCT-TYPE(SUB) TO EX-BAD-VALUE
+                 PERFORM 152-LOG-EXCEPTION
          END-EVALUATE
 
          EVALUATE UR-NUM-IN-STOCK(SUB)
              WHEN NOT NUMERIC
+                 MOVE 'INVALID STOCK' TO EX-REASON
+                 MOVE UR-NUM-IN-STOCK(SUB) TO EX-BAD-VALUE
+                 PERFORM 152-LOG-EXCEPTION
                  MOVE ZEROS TO DL-IN-STOCK, UR-NUM-IN-STOCK(SUB)
              WHEN NUMERIC
                  MOVE UR-NUM-IN-STOCK(SUB) TO DL-IN-STOCK
@@ -716,6 +1233,9 @@
 
          EVALUATE UR-PURCHASE-PRICE(SUB)
              WHEN NOT NUMERIC
+                 MOVE 'INVALID PRICE' TO EX-REASON
+                 MOVE UR-PURCHASE-PRICE(SUB) TO EX-BAD-VALUE
+                 PERFORM 152-LOG-EXCEPTION
                  MOVE ZEROS TO DL-TOTAL-COST, UR-PURCHASE-PRICE(SUB)
              WHEN NUMERIC
                  MOVE UR-PURCHASE-PRICE(SUB) TO DL-TOTAL-COST
@@ -736,6 +1256,11 @@
          COMPUTE TF-GRAND-TOTAL-COST = HF-PRICE +
                              TF-GRAND-TOTAL-COST
 
+         IF UR-WAREHOUSE-ID = 'SLC1' OR 'SLC2'
+             COMPUTE TF-UTAH-TOTAL-COST = HF-PRICE +
+                                 TF-UTAH-TOTAL-COST
+         END-IF
+
          MOVE HF-PRICE TO DL-TOTAL-COST
 
          WRITE REPORT-LINE FROM DETAIL-LINE
@@ -744,7 +1269,19 @@
 
         END-PERFORM
 
-       . 
+       .
+
+       152-LOG-EXCEPTION.
+
+         ADD 1 TO EXCEPTION-COUNT
+
+         MOVE UR-WAREHOUSE-ID TO EX-WAREHOUSE-ID
+         MOVE UR-VENDOR-ID    TO EX-VENDOR-ID
+         MOVE UR-PRODUCT-ID   TO EX-PRODUCT-ID
+
+         WRITE EXCEPTION-REC
+
+       .
 
        155-VENDOR-HEADING-ROUTINE.
 
@@ -757,24 +1294,39 @@
 
 
        160-GRAND-TOTAL.
-         MOVE TF-GRAND-TOTAL-COST TO GRAND-TOTAL-COST
+         MOVE TF-UTAH-TOTAL-COST TO UTAH-TOTAL-COST
 
-         MOVE GRAND-TOTAL-LINE TO REPORT-LINE
-         WRITE REPORT-LINE FROM GRAND-TOTAL-LINE
+         MOVE UTAH-TOTAL-LINE TO REPORT-LINE
+         WRITE REPORT-LINE FROM UTAH-TOTAL-LINE
              AFTER ADVANCING 3 LINES
+
+         MOVE TF-GRAND-TOTAL-COST TO COMPANY-TOTAL-COST
+
+         MOVE COMPANY-TOTAL-LINE TO REPORT-LINE
+         WRITE REPORT-LINE FROM COMPANY-TOTAL-LINE
+             AFTER ADVANCING 2 LINES
        .
 
        200-WAREHOUSE-BREAK.
-        
+
          PERFORM 300-VENDOR-BREAK
 
          MOVE HF-WAREHOUSE-ID TO WAREHOUSE-ID
          MOVE TF-WAREHOUSE-COST TO WAREHOUSE-TOTAL-COST
 
+         PERFORM 210-FIND-PRIOR-WAREHOUSE-TOTAL
+         MOVE WS-PRIOR-AMOUNT TO WAREHOUSE-PRIOR-COST
+
          MOVE WAREHOUSE-TOTAL-LINE TO REPORT-LINE
          WRITE REPORT-LINE FROM WAREHOUSE-TOTAL-LINE
              AFTER ADVANCING 2 LINES
 
+         MOVE 'W' TO NHIST-TYPE
+         MOVE HF-WAREHOUSE-ID TO NHIST-ID
+         MOVE HF-WAREHOUSE-ID TO NHIST-WAREHOUSE
+         MOVE TF-WAREHOUSE-COST TO NHIST-AMOUNT
+         WRITE NEW-HISTORY-REC
+
          MOVE ZEROS TO WAREHOUSE-TOTAL-COST
          MOVE ZEROS TO TF-WAREHOUSE-COST
 
@@ -782,16 +1334,45 @@
 
        .
 
+       210-FIND-PRIOR-WAREHOUSE-TOTAL.
+
+         MOVE ZEROS TO WS-PRIOR-AMOUNT
+
+         IF WS-HISTORY-COUNT > 0
+             SET HISTORY-INDEX TO 1
+             SEARCH HISTORY-ENTRY
+                 AT END
+                     MOVE ZEROS TO WS-PRIOR-AMOUNT
+                 WHEN HIST-TBL-TYPE (HISTORY-INDEX) = 'W'
+                  AND HIST-TBL-ID (HISTORY-INDEX) = HF-WAREHOUSE-ID
+                  AND HIST-TBL-WAREHOUSE (HISTORY-INDEX)
+                      = HF-WAREHOUSE-ID
+                     MOVE HIST-TBL-AMOUNT (HISTORY-INDEX)
+                         TO WS-PRIOR-AMOUNT
+             END-SEARCH
+         END-IF
+
+       .
+
        300-VENDOR-BREAK.
-         
+
          PERFORM 400-PRODUCT-BREAK
 
          MOVE TF-VENDOR-COST TO VENDOR-TOTAL-COST
 
+         PERFORM 310-FIND-PRIOR-VENDOR-TOTAL
+         MOVE WS-PRIOR-AMOUNT TO VENDOR-PRIOR-COST
+
          MOVE VENDOR-TOTAL-LINE TO REPORT-LINE
          WRITE REPORT-LINE FROM VENDOR-TOTAL-LINE
              AFTER ADVANCING 2 LINES
 
+         MOVE 'V' TO NHIST-TYPE
+         MOVE HF-VENDOR-ID TO NHIST-ID
+         MOVE HF-WAREHOUSE-ID TO NHIST-WAREHOUSE
+         MOVE TF-VENDOR-COST TO NHIST-AMOUNT
+         WRITE NEW-HISTORY-REC
+
          MOVE ZEROS TO VENDOR-TOTAL-COST
          MOVE ZEROS TO TF-VENDOR-COST
 
@@ -799,6 +1380,26 @@
 
        .
 
+       310-FIND-PRIOR-VENDOR-TOTAL.
+
+         MOVE ZEROS TO WS-PRIOR-AMOUNT
+
+         IF WS-HISTORY-COUNT > 0
+             SET HISTORY-INDEX TO 1
+             SEARCH HISTORY-ENTRY
+                 AT END
+                     MOVE ZEROS TO WS-PRIOR-AMOUNT
+                 WHEN HIST-TBL-TYPE (HISTORY-INDEX) = 'V'
+                  AND HIST-TBL-ID (HISTORY-INDEX) = HF-VENDOR-ID
+                  AND HIST-TBL-WAREHOUSE (HISTORY-INDEX)
+                      = HF-WAREHOUSE-ID
+                     MOVE HIST-TBL-AMOUNT (HISTORY-INDEX)
+                         TO WS-PRIOR-AMOUNT
+             END-SEARCH
+         END-IF
+
+       .
+
        400-PRODUCT-BREAK.
 
          MOVE TF-PRODUCT-COST TO PRODUCT-TOTAL-COST
@@ -823,15 +1424,125 @@
 
        .
 
+       460-ERROR-DETAIL-ROUTINE.
+
+         IF ERROR-COUNT > 0
+             OPEN INPUT ERROR-FILE
+
+             WRITE REPORT-LINE FROM ERROR-DETAIL-HEADING
+                 AFTER ADVANCING 3 LINES
+
+             WRITE REPORT-LINE FROM ERROR-DETAIL-COLUMN-HEADING
+                 AFTER ADVANCING 2 LINES
+
+             MOVE SPACE TO EOF-FLAG
+
+             PERFORM UNTIL NO-MORE-RECORDS
+                 READ ERROR-FILE
+                     AT END
+                         MOVE 'N' TO EOF-FLAG
+                     NOT AT END
+                         MOVE ER-WAREHOUSE-ID TO ED-WAREHOUSE-ID
+                         MOVE ER-VENDOR-ID    TO ED-VENDOR-ID
+                         MOVE ER-PRODUCT-ID   TO ED-PRODUCT-ID
+                         WRITE REPORT-LINE FROM ERROR-DETAIL-LINE
+                             AFTER ADVANCING 1 LINES
+                 END-READ
+             END-PERFORM
+
+             CLOSE ERROR-FILE
+         END-IF
+
+       .
+
+       465-EXCEPTION-DETAIL-ROUTINE.
+
+         CLOSE EXCEPTION-FILE
+
+         IF EXCEPTION-COUNT > 0
+             OPEN INPUT EXCEPTION-FILE
+
+             WRITE REPORT-LINE FROM EXCEPTION-HEADING
+                 AFTER ADVANCING 3 LINES
+
+             WRITE REPORT-LINE FROM EXCEPTION-COLUMN-HEADING
+                 AFTER ADVANCING 2 LINES
+
+             MOVE SPACE TO EOF-FLAG
+
+             PERFORM UNTIL NO-MORE-RECORDS
+                 READ EXCEPTION-FILE
+                     AT END
+                         MOVE 'N' TO EOF-FLAG
+                     NOT AT END
+                         MOVE EX-WAREHOUSE-ID TO EXC-WAREHOUSE-ID
+                         MOVE EX-VENDOR-ID    TO EXC-VENDOR-ID
+                         MOVE EX-PRODUCT-ID   TO EXC-PRODUCT-ID
+                         MOVE EX-REASON       TO EXC-REASON
+                         MOVE EX-BAD-VALUE    TO EXC-BAD-VALUE
+                         WRITE REPORT-LINE FROM EXCEPTION-LINE
+                             AFTER ADVANCING 1 LINES
+                 END-READ
+             END-PERFORM
+
+             CLOSE EXCEPTION-FILE
+         END-IF
+
+       .
+
+       470-CONTROL-TOTAL-ROUTINE.
+
+         IF RESTARTING-FROM-SPLIT-FILES
+             MOVE ZERO TO CT-INPUT-COUNT
+             MOVE ZERO TO CT-OUTPUT-TOTAL
+             MOVE 'SKIPPED-RESTART' TO CT-RECONCILE-MSG
+         ELSE
+             MOVE WS-INPUT-COUNT   TO CT-INPUT-COUNT
+             MOVE WS-OUTPUT-TOTAL  TO CT-OUTPUT-TOTAL
+             IF WS-WRITE-FAIL-COUNT > 0
+                 MOVE 'WRITE FAILED'   TO CT-RECONCILE-MSG
+             ELSE
+                 IF WS-INPUT-COUNT = WS-OUTPUT-TOTAL
+                     MOVE 'IN BALANCE'     TO CT-RECONCILE-MSG
+                 ELSE
+                     MOVE 'OUT OF BALANCE' TO CT-RECONCILE-MSG
+                 END-IF
+             END-IF
+         END-IF
+
+         WRITE REPORT-LINE FROM CONTROL-TOTAL-LINE
+             AFTER ADVANCING 3 LINES
+
+       .
+
        500-FINAL-ROUTINE.
 
          PERFORM 450-END-OF-JOB
+         PERFORM 460-ERROR-DETAIL-ROUTINE
+         PERFORM 465-EXCEPTION-DETAIL-ROUTINE
+         PERFORM 470-CONTROL-TOTAL-ROUTINE
          PERFORM 160-GRAND-TOTAL
 
 
 
          CLOSE UTAH-FILE,
-               INVENTORY-REPORT
+               INVENTORY-REPORT,
+               NEW-HISTORY-FILE
+
+      *    Job completed cleanly through the report pass, so the
+      *    checkpoint files no longer mean "abended mid-job" - remove
+      *    UTAH-FILE plus the five warehouse-split files so the next
+      *    run's 107-CHECK-RESTART-POINT does not mistake this
+      *    successful run for one still in progress and re-merge
+      *    today's split files instead of reading tomorrow's
+      *    VIBES-FILE.
+
+         DELETE FILE UTAH-FILE
+         DELETE FILE LAX1-FILE
+         DELETE FILE SEA1-FILE
+         DELETE FILE SLC1-FILE
+         DELETE FILE SLC2-FILE
+         DELETE FILE ERROR-FILE
 
          STOP RUN
 
